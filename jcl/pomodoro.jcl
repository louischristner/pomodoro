@@ -0,0 +1,25 @@
+//POMODORO JOB (ACCT#),'POMODORO TIMER',
+//         CLASS=A,MSGCLASS=A,TIME=1440,NOTIFY=&SYSUID
+//*
+//* runs the pomodoro timer for one analyst's day - the PARM gives
+//* the session-id to key the log/checkpoint/history files by and
+//* the day's target cycle count, so the job ends on its own once
+//* that many focus cycles are complete instead of running forever.
+//* schedule this to start at the beginning of the work day (e.g.
+//* an 0800 trigger from the site scheduler).
+//*
+//* PMDCKPT and PMDHIST are VSAM KSDS clusters and must already exist
+//* before this job's first run - see pomosetup.jcl, which defines
+//* both clusters and only needs to be run once per environment.
+//*
+//POMO     EXEC PGM=POMODORO,PARM='JDOE 8'
+//STEPLIB  DD  DSN=PROD.POMODORO.LOADLIB,DISP=SHR
+//PMDCFG   DD  DSN=PROD.POMODORO.CONFIG(JDOE),DISP=SHR
+//PMDLOG   DD  DSN=PROD.POMODORO.LOG,DISP=SHR,
+//             DCB=(RECFM=FB,LRECL=82)
+//PMDEVT   DD  DSN=PROD.POMODORO.EVENTS,DISP=SHR,
+//             DCB=(RECFM=FB,LRECL=38)
+//PMDCKPT  DD  DSN=PROD.POMODORO.CKPT,DISP=SHR
+//PMDHIST  DD  DSN=PROD.POMODORO.HIST,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//CEEDUMP  DD  SYSOUT=*
