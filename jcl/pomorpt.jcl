@@ -0,0 +1,16 @@
+//POMORPT  JOB (ACCT#),'POMODORO REPORT',
+//         CLASS=A,MSGCLASS=A,TIME=10
+//*
+//* daily/weekly rollup and task chargeback export - point PMDLOG at
+//* the same log used by the POMODORO job (see pomodoro.jcl) and
+//* run after end-of-day, or on demand.
+//*
+//RPT      EXEC PGM=POMORPT
+//STEPLIB  DD  DSN=PROD.POMODORO.LOADLIB,DISP=SHR
+//PMDLOG   DD  DSN=PROD.POMODORO.LOG,DISP=SHR
+//PMDRPT   DD  SYSOUT=*
+//PMDCHG   DD  DSN=PROD.POMODORO.CHARGEBACK,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
