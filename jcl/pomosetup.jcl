@@ -0,0 +1,34 @@
+//POMOSTUP JOB (ACCT#),'POMODORO SETUP',
+//         CLASS=A,MSGCLASS=A,TIME=10
+//*
+//* one-time (per session-id/environment) setup job - defines the two
+//* VSAM KSDS clusters that PMDCKPT and PMDHIST are opened against.
+//* OPEN OUTPUT from the COBOL program only creates the first record
+//* in an already-defined cluster; it cannot materialize the cluster
+//* itself, so this must be run once before the first POMODORO run
+//* against a new PROD.POMODORO.CKPT/HIST pair (e.g. a new LPAR or a
+//* fresh set of GDG-style dataset names for a new rollout).
+//*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.POMODORO.CKPT)             -
+         INDEXED                                       -
+         KEYS(16 0)                                    -
+         RECORDSIZE(24 24)                              -
+         RECORDS(1000 500)                              -
+         FREESPACE(10 10)                               -
+         SHAREOPTIONS(2 3))                             -
+    DATA    (NAME(PROD.POMODORO.CKPT.DATA))            -
+    INDEX   (NAME(PROD.POMODORO.CKPT.INDEX))
+
+  DEFINE CLUSTER (NAME(PROD.POMODORO.HIST)             -
+         INDEXED                                       -
+         KEYS(16 0)                                    -
+         RECORDSIZE(28 28)                              -
+         RECORDS(4000 2000)                             -
+         FREESPACE(10 10)                               -
+         SHAREOPTIONS(2 3))                             -
+    DATA    (NAME(PROD.POMODORO.HIST.DATA))            -
+    INDEX   (NAME(PROD.POMODORO.HIST.INDEX))
+/*
