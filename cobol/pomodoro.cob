@@ -1,7 +1,98 @@
        IDENTIFICATION DIVISION.
          PROGRAM-ID. pomodoro.
 
+      * modification history
+      *   - each completed focus/pause cycle is now appended to a
+      *     session log file instead of just being counted in memory
+      *   - focus/pause durations and the long-pause cadence are now
+      *     read from a parameter card instead of being hardcoded
+      *   - each focus cycle is now tagged with an operator-entered
+      *     task/ticket code, carried onto the log record
+      *   - the operator can now skip, extend, or end a cycle early
+      *     from the keyboard instead of only watching it count down
+      *   - COUNT-RUN is now checkpointed after every cycle and
+      *     resumed at startup, so a kill or crash keeps the cadence
+      *   - a cumulative, date-stamped history of focus cycles and
+      *     focus minutes is now kept across days
+      *   - each run-p/pause transition now drops an event record for
+      *     an external watcher script to raise the actual alert
+      *   - multiple named sessions are now supported, so log,
+      *     checkpoint, and history records are keyed per operator
+      *   - an optional daily target cycle count on the PARM now lets
+      *     the job STOP RUN on its own instead of running forever
+      *   - the checkpoint is now keyed by calendar day as well as
+      *     session-id, so the daily target resets each day instead
+      *     of latching the job at zero cycles forever
+      *   - the PARM is now read off the EXEC card via the LINKAGE
+      *     SECTION instead of ACCEPT FROM COMMAND-LINE
+      *   - focus/pause duration on the log record is now the actual
+      *     elapsed time, not the nominal configured minutes, and the
+      *     daily history and reports total that actual time
+      *   - focus/pause minute fields widened to hold a full-range
+      *     configured duration without truncating or wrapping
+      *   - a zero cycle-mod on the parameter card no longer abends
+      *     the long-pause calculation
+      *   - check-operator-key no longer calls the nonexistent
+      *     CBL_GET_KBD_STATUS, which abended the countdown a second
+      *     after it started; it now polls CBL_READ_KBD_CHAR alone
+      *   - MINUTES and the pause-display screen field widened to
+      *     match the widened DURATION, so a configured duration of
+      *     100 minutes or more no longer wraps the on-screen clock
+      *   - the "Pomodoro (nnn minutes)" banner now suppresses leading
+      *     zeroes instead of showing the raw PIC 9(03) value
+      *   - COUNT-RUN is now incremented before write-log-record is
+      *     called from either run-p or pause, so LOG-COUNT-RUN means
+      *     the same completed-cycle count on every record type
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT CONFIG-FILE ASSIGN TO "PMDCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+             SELECT LOG-FILE ASSIGN TO "PMDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+             SELECT CHECKPOINT-FILE ASSIGN TO "PMDCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+             SELECT HISTORY-FILE ASSIGN TO "PMDHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-FILE-STATUS.
+
+             SELECT NOTIFY-FILE ASSIGN TO "PMDEVT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NOTIFY-FILE-STATUS.
+
        DATA DIVISION.
+         FILE SECTION.
+           FD CONFIG-FILE.
+           01 CONFIG-RECORD.
+             COPY configrec.
+
+           FD LOG-FILE.
+           01 LOG-RECORD.
+             COPY logrec.
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+             COPY ckptrec.
+
+           FD HISTORY-FILE.
+           01 HISTORY-RECORD.
+             COPY histrec.
+
+           FD NOTIFY-FILE.
+           01 NOTIFY-RECORD.
+             COPY notifyrec.
+
          WORKING-STORAGE SECTION.
       * used by sleep-1-second paragraph
            77 DAT-TODAY    PIC 9(8).
@@ -11,71 +102,362 @@
            77 WRK-ONE-DAY  PIC 9(8).
            77 DELTA-TIME   PIC 9(8).
 
+      * EXEC-card PARM: session-id used to key the log, checkpoint,
+      * and history records for a shared terminal server, and an
+      * optional daily target cycle count - see PARM-INFO in the
+      * LINKAGE SECTION for where this is actually read from
+           77 CMD-LINE           PIC X(80).
+           77 CMD-TARGET-TEXT    PIC X(04).
+           77 SESSION-ID         PIC X(08).
+           77 DAILY-TARGET       PIC 9(04).
+           77 PARM-LEN-WORK      PIC S9(04) COMP.
+
+      * today's date, fixed at startup - keys the checkpoint record
+      * so the daily target resets when the calendar day changes
+           77 RUN-DATE           PIC 9(08).
+
            77 COUNT-RUN    PIC 9(8).
-           77 X            PIC 9(4).
-           77 DURATION     PIC 9(2).
-           77 TIME-TO-WAIT PIC 9(4).
-           77 MINUTES      PIC 9(2).
+           77 X            PIC 9(05).
+           77 DURATION     PIC 9(03).
+           77 TIME-TO-WAIT PIC 9(05).
+           77 MINUTES      PIC 9(03).
            77 SECONDS      PIC 9(2).
 
+      * edited form of FOCUS-MINUTES for the "Pomodoro (nn minutes)"
+      * banner, so a configured duration under 100 does not display
+      * with leading zeroes
+           77 FOCUS-MINUTES-EDIT  PIC ZZ9.
+
+      * actual elapsed minutes for the cycle that just finished,
+      * carried onto the log record and into the daily history -
+      * distinct from the nominal FOCUS-MINUTES/DURATION configured
+      * length, since a skip/extend can make the two very different
+           77 CYCLE-ELAPSED-MINUTES  PIC 9(05).
+
+      * focus/pause profile - read from CONFIG-FILE, defaults to the
+      * classic 25/5/15 rhythm with a long pause every 4th cycle
+           77 FOCUS-MINUTES        PIC 9(03).
+           77 SHORT-PAUSE-MINUTES  PIC 9(03).
+           77 LONG-PAUSE-MINUTES   PIC 9(03).
+           77 CYCLE-MOD            PIC 9(02).
+
+      * task/ticket code keyed against each focus cycle
+           77 TASK-CODE    PIC X(10).
+
+      * current cycle type text, logged with every record
+           77 CYCLE-TYPE   PIC X(11).
+
+      * operator control during a countdown - S/E ends the cycle
+      * early (skips the rest of a pause or bails out of a focus
+      * block), X bolts on a few extra minutes
+           77 OPERATOR-KEY      PIC X(01).
+           77 KBD-STATUS        PIC S9(9) COMP-5.
+           77 EXTEND-INCREMENT  PIC 9(02) VALUE 5.
+           77 EXTEND-MINUTES    PIC 9(02).
+           77 END-CYCLE-SW      PIC X(01).
+             88 END-CYCLE-NOW   VALUE "Y".
+
+      * start/end timestamps for the cycle currently running, moved
+      * onto the log record by write-log-record
+           77 CYCLE-START-DATE  PIC 9(08).
+           77 CYCLE-START-TIME  PIC 9(08).
+           77 CYCLE-END-DATE    PIC 9(08).
+           77 CYCLE-END-TIME    PIC 9(08).
+
+           77 CONFIG-FILE-STATUS  PIC X(02).
+           77 LOG-FILE-STATUS     PIC X(02).
+           77 CKPT-FILE-STATUS    PIC X(02).
+           77 HIST-FILE-STATUS    PIC X(02).
+           77 NOTIFY-FILE-STATUS  PIC X(02).
+
+       LINKAGE SECTION.
+      * the EXEC-card PARM text, passed in by the operating system -
+      * PARM-LENGTH is the halfword length prefix, PARM-TEXT the data
+           01 PARM-INFO.
+             05 PARM-LENGTH  PIC S9(04) COMP.
+             05 PARM-TEXT    PIC X(80).
+
          SCREEN SECTION.
            01 clear-terminal.
              02 BLANK SCREEN.
 
            01 display-time.
-             02 LINE 2 COL 1 PIC 9(2) FROM MINUTES.
-             02 LINE 2 COL 3 VALUE ":".
-             02 LINE 2 COL 4 PIC 9(2) FROM SECONDS.
+             02 LINE 2 COL 1 PIC 9(03) FROM MINUTES.
+             02 LINE 2 COL 4 VALUE ":".
+             02 LINE 2 COL 5 PIC 9(2) FROM SECONDS.
 
            01 display-pause.
              02 LINE 1 COL 1 VALUE "Pause (".
-             02 LINE 1 COL 8 PIC 9(2) FROM DURATION.
-             02 LINE 1 COL 10 VALUE " minutes):".
+             02 LINE 1 COL 8 PIC 9(03) FROM DURATION.
+             02 LINE 1 COL 11 VALUE " minutes):".
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-INFO.
       * count_run increment each time run-p paragraph is called
       * (used to decide between a short and a long pause)
-         MOVE 0 TO COUNT-RUN.
+         PERFORM initialize-session
+         PERFORM read-config
+         PERFORM read-checkpoint.
 
-         PERFORM UNTIL 1 = 0
-           PERFORM run-p
+         PERFORM UNTIL DAILY-TARGET > 0 AND COUNT-RUN NOT < DAILY-TARGET
+           PERFORM prompt-task-code
+           MOVE "FOCUS      " TO CYCLE-TYPE
            ADD 1 TO COUNT-RUN
-           IF COUNT-RUN > 0 AND FUNCTION MOD (COUNT-RUN 4) = 0 THEN
-             MOVE 15 TO DURATION
-             PERFORM pause
+           PERFORM run-p
+           PERFORM update-history
+           PERFORM notify-transition
+           IF COUNT-RUN > 0
+               AND FUNCTION MOD (COUNT-RUN CYCLE-MOD) = 0 THEN
+             MOVE LONG-PAUSE-MINUTES TO DURATION
+             MOVE "LONG-PAUSE " TO CYCLE-TYPE
            ELSE
-             MOVE 5 TO DURATION
+             MOVE SHORT-PAUSE-MINUTES TO DURATION
+             MOVE "SHORT-PAUSE" TO CYCLE-TYPE
+           END-IF
+           IF DAILY-TARGET = 0 OR COUNT-RUN < DAILY-TARGET
              PERFORM pause
+             PERFORM notify-transition
            END-IF
+           PERFORM write-checkpoint
          END-PERFORM.
          STOP RUN.
 
+       initialize-session.
+      * PARM is "session-id [target]" - both optional; an empty
+      * session-id defaults to DEFAULT and an omitted target means
+      * run forever, the same as before this was added
+         ACCEPT RUN-DATE FROM DATE YYYYMMDD
+         MOVE SPACES TO CMD-LINE
+         MOVE PARM-LENGTH TO PARM-LEN-WORK
+         IF PARM-LEN-WORK > 80
+           MOVE 80 TO PARM-LEN-WORK
+         END-IF
+         IF PARM-LEN-WORK > 0
+           MOVE PARM-TEXT (1:PARM-LEN-WORK) TO CMD-LINE
+         END-IF
+         MOVE SPACES TO SESSION-ID
+         MOVE SPACES TO CMD-TARGET-TEXT
+         MOVE 0 TO DAILY-TARGET
+         IF CMD-LINE NOT = SPACES
+           UNSTRING CMD-LINE DELIMITED BY SPACE
+             INTO SESSION-ID CMD-TARGET-TEXT
+           IF CMD-TARGET-TEXT NOT = SPACES
+             MOVE CMD-TARGET-TEXT TO DAILY-TARGET
+           END-IF
+         END-IF
+         IF SESSION-ID = SPACES
+           MOVE "DEFAULT" TO SESSION-ID
+         END-IF.
+
+       open-checkpoint-file.
+      * indexed files must already exist before OPEN I-O - create an
+      * empty one the first time this session-id is seen
+         OPEN I-O CHECKPOINT-FILE
+         IF CKPT-FILE-STATUS NOT = "00"
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+         END-IF.
+
+       read-checkpoint.
+      * resume this session's cadence instead of always starting at
+      * zero - keyed by today's date as well, so a new calendar day
+      * starts the count (and the daily target) over
+         PERFORM open-checkpoint-file
+         MOVE SESSION-ID TO CKPT-SESSION-ID
+         MOVE RUN-DATE TO CKPT-DATE
+         READ CHECKPOINT-FILE KEY CKPT-KEY
+           INVALID KEY
+             MOVE 0 TO COUNT-RUN
+           NOT INVALID KEY
+             MOVE CKPT-COUNT-RUN TO COUNT-RUN
+         END-READ
+         CLOSE CHECKPOINT-FILE.
+
+       write-checkpoint.
+         PERFORM open-checkpoint-file
+         MOVE SESSION-ID TO CKPT-SESSION-ID
+         MOVE RUN-DATE TO CKPT-DATE
+         MOVE COUNT-RUN TO CKPT-COUNT-RUN
+         READ CHECKPOINT-FILE KEY CKPT-KEY
+           INVALID KEY
+             WRITE CHECKPOINT-RECORD
+           NOT INVALID KEY
+             REWRITE CHECKPOINT-RECORD
+         END-READ
+         CLOSE CHECKPOINT-FILE.
+
+       read-config.
+      * a missing or unreadable parameter card just means run with
+      * the classic 25/5/15 profile and a long pause every 4th cycle
+         MOVE 25 TO FOCUS-MINUTES
+         MOVE 5 TO SHORT-PAUSE-MINUTES
+         MOVE 15 TO LONG-PAUSE-MINUTES
+         MOVE 4 TO CYCLE-MOD
+
+         OPEN INPUT CONFIG-FILE
+         IF CONFIG-FILE-STATUS = "00"
+           READ CONFIG-FILE
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE CONFIG-FOCUS-MINUTES TO FOCUS-MINUTES
+               MOVE CONFIG-SHORT-PAUSE-MINUTES TO SHORT-PAUSE-MINUTES
+               MOVE CONFIG-LONG-PAUSE-MINUTES TO LONG-PAUSE-MINUTES
+               MOVE CONFIG-CYCLE-MOD TO CYCLE-MOD
+           END-READ
+           CLOSE CONFIG-FILE
+         END-IF
+      * a zero cycle-mod would divide by zero when the long-pause
+      * cadence is checked, so fall back to the default instead
+         IF CYCLE-MOD = 0
+           MOVE 4 TO CYCLE-MOD
+         END-IF.
+
+       open-history-file.
+      * indexed files must already exist before OPEN I-O - create an
+      * empty one the first time this runs
+         OPEN I-O HISTORY-FILE
+         IF HIST-FILE-STATUS NOT = "00"
+           OPEN OUTPUT HISTORY-FILE
+           CLOSE HISTORY-FILE
+           OPEN I-O HISTORY-FILE
+         END-IF.
+
+       update-history.
+      * one row per session-id/day - accumulates completed focus
+      * cycles and actual focus minutes across every invocation, not
+      * just this one; CYCLE-ELAPSED-MINUTES is the real time spent,
+      * which a skip/extend can make very different from the
+      * configured FOCUS-MINUTES
+         PERFORM open-history-file
+         MOVE SESSION-ID TO HIST-SESSION-ID
+         MOVE CYCLE-END-DATE TO HIST-DATE
+         READ HISTORY-FILE KEY HIST-KEY
+           INVALID KEY
+             MOVE 1 TO HIST-FOCUS-CYCLES
+             MOVE CYCLE-ELAPSED-MINUTES TO HIST-FOCUS-MINUTES
+             WRITE HISTORY-RECORD
+           NOT INVALID KEY
+             ADD 1 TO HIST-FOCUS-CYCLES
+             ADD CYCLE-ELAPSED-MINUTES TO HIST-FOCUS-MINUTES
+             REWRITE HISTORY-RECORD
+         END-READ
+         CLOSE HISTORY-FILE.
+
+       notify-transition.
+      * dropped for an external watcher script to pick up and fire a
+      * desktop notification or bell - COBOL does not own that part
+         OPEN EXTEND NOTIFY-FILE
+         IF NOTIFY-FILE-STATUS NOT = "00"
+           OPEN OUTPUT NOTIFY-FILE
+         END-IF
+         MOVE SESSION-ID TO NOTIFY-SESSION-ID
+         ACCEPT NOTIFY-DATE FROM DATE YYYYMMDD
+         ACCEPT NOTIFY-TIME FROM TIME
+         MOVE CYCLE-TYPE TO NOTIFY-EVENT
+         WRITE NOTIFY-RECORD
+         CLOSE NOTIFY-FILE.
+
+       prompt-task-code.
+         DISPLAY clear-terminal
+         DISPLAY "Task/ticket code: " WITH NO ADVANCING
+         ACCEPT TASK-CODE.
+
+       write-log-record.
+      * appends the audit-trail record for the cycle that just ran -
+      * called from run-p and pause once the countdown loop ends
+         OPEN EXTEND LOG-FILE
+         IF LOG-FILE-STATUS NOT = "00"
+           OPEN OUTPUT LOG-FILE
+         END-IF
+         MOVE SESSION-ID TO LOG-SESSION-ID
+         MOVE CYCLE-TYPE TO LOG-CYCLE-TYPE
+         MOVE TASK-CODE TO LOG-TASK-CODE
+         MOVE CYCLE-START-DATE TO LOG-START-DATE
+         MOVE CYCLE-START-TIME TO LOG-START-TIME
+         MOVE CYCLE-END-DATE TO LOG-END-DATE
+         MOVE CYCLE-END-TIME TO LOG-END-TIME
+         MOVE COUNT-RUN TO LOG-COUNT-RUN
+         MOVE CYCLE-ELAPSED-MINUTES TO LOG-DURATION-MINUTES
+         WRITE LOG-RECORD
+         CLOSE LOG-FILE.
+
+       check-operator-key.
+      * non-blocking keyboard poll, called once per second from the
+      * run-p/pause countdown loops - CBL_READ_KBD_CHAR returns a
+      * space in OPERATOR-KEY and a zero KBD-STATUS when no key has
+      * been struck since the last poll, so there is no separate
+      * status call needed (or available) ahead of it
+         MOVE SPACE TO OPERATOR-KEY
+         CALL "CBL_READ_KBD_CHAR" USING OPERATOR-KEY
+           RETURNING KBD-STATUS
+         EVALUATE OPERATOR-KEY
+           WHEN "E" WHEN "e" WHEN "S" WHEN "s"
+             MOVE "Y" TO END-CYCLE-SW
+           WHEN "X" WHEN "x"
+             ADD EXTEND-INCREMENT TO EXTEND-MINUTES
+           WHEN OTHER
+             CONTINUE
+         END-EVALUATE.
+
        run-p.
          MOVE 0 TO X
-         COMPUTE TIME-TO-WAIT = 25 * 60
+         MOVE "N" TO END-CYCLE-SW
+         MOVE 0 TO EXTEND-MINUTES
+         COMPUTE TIME-TO-WAIT = FOCUS-MINUTES * 60
+         ACCEPT CYCLE-START-DATE FROM DATE YYYYMMDD
+         ACCEPT CYCLE-START-TIME FROM TIME
 
-         PERFORM UNTIL X > TIME-TO-WAIT
+         PERFORM UNTIL X > TIME-TO-WAIT OR END-CYCLE-NOW
            DISPLAY clear-terminal
-           DISPLAY "Pomodoro (25 minutes):"
+           MOVE FOCUS-MINUTES TO FOCUS-MINUTES-EDIT
+           DISPLAY "Pomodoro (" FUNCTION TRIM (FOCUS-MINUTES-EDIT)
+             " minutes) [" TASK-CODE
+             "] - E to end early, X to extend:"
            DIVIDE X BY 60 GIVING MINUTES REMAINDER SECONDS
            DISPLAY display-time
            PERFORM sleep-1-second
+           PERFORM check-operator-key
+           IF EXTEND-MINUTES > 0
+             COMPUTE TIME-TO-WAIT = TIME-TO-WAIT + (EXTEND-MINUTES * 60)
+             MOVE 0 TO EXTEND-MINUTES
+           END-IF
            ADD 1 TO X
          END-PERFORM.
 
+         ACCEPT CYCLE-END-DATE FROM DATE YYYYMMDD
+         ACCEPT CYCLE-END-TIME FROM TIME
+         DIVIDE X BY 60 GIVING CYCLE-ELAPSED-MINUTES
+         PERFORM write-log-record.
+
        pause.
          MOVE 0 TO X
+         MOVE "N" TO END-CYCLE-SW
+         MOVE 0 TO EXTEND-MINUTES
          COMPUTE TIME-TO-WAIT = DURATION * 60
+         ACCEPT CYCLE-START-DATE FROM DATE YYYYMMDD
+         ACCEPT CYCLE-START-TIME FROM TIME
 
-         PERFORM UNTIL X > TIME-TO-WAIT
+         PERFORM UNTIL X > TIME-TO-WAIT OR END-CYCLE-NOW
            DISPLAY clear-terminal
            DISPLAY display-pause
+           DISPLAY "(S to skip, X to extend)"
            DIVIDE X BY 60 GIVING MINUTES REMAINDER SECONDS
            DISPLAY display-time
            PERFORM sleep-1-second
+           PERFORM check-operator-key
+           IF EXTEND-MINUTES > 0
+             COMPUTE TIME-TO-WAIT = TIME-TO-WAIT + (EXTEND-MINUTES * 60)
+             MOVE 0 TO EXTEND-MINUTES
+           END-IF
            ADD 1 TO X
          END-PERFORM.
 
+         ACCEPT CYCLE-END-DATE FROM DATE YYYYMMDD
+         ACCEPT CYCLE-END-TIME FROM TIME
+         DIVIDE X BY 60 GIVING CYCLE-ELAPSED-MINUTES
+         PERFORM write-log-record.
+
        sleep-1-second.
          ACCEPT DAT-TODAY FROM DATE
          ACCEPT TIME-TODAY FROM TIME
