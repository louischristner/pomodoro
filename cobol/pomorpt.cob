@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. pomorpt.
+
+      * summarizes the session log written by pomodoro.cob into a
+      * daily and weekly rollup of focus/pause time
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT LOG-FILE ASSIGN TO "PMDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+             SELECT REPORT-FILE ASSIGN TO "PMDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+             SELECT CHARGEBACK-FILE ASSIGN TO "PMDCHG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHARGEBACK-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+           FD LOG-FILE.
+           01 LOG-RECORD.
+             COPY logrec.
+
+           FD REPORT-FILE.
+           01 REPORT-RECORD PIC X(135).
+
+           FD CHARGEBACK-FILE.
+           01 CHARGEBACK-RECORD PIC X(40).
+
+         WORKING-STORAGE SECTION.
+           77 LOG-FILE-STATUS         PIC X(02).
+           77 REPORT-FILE-STATUS      PIC X(02).
+           77 CHARGEBACK-FILE-STATUS  PIC X(02).
+
+           77 EOF-SW    PIC X(01).
+             88 END-OF-LOG  VALUE "Y".
+           77 FOUND-SW  PIC X(01).
+             88 ENTRY-FOUND  VALUE "Y".
+
+           77 WEEK-NUMBER-WORK    PIC 9(02).
+           77 WEEK-START-DATE-WORK PIC 9(08).
+           77 JULIAN-DAY-WORK     PIC 9(07).
+
+           77 DAY-COUNT  PIC 9(04).
+           77 DAY-IDX    PIC 9(04).
+
+           77 WEEK-COUNT PIC 9(04).
+           77 WEEK-IDX   PIC 9(04).
+
+           77 TASK-COUNT PIC 9(04).
+           77 TASK-IDX   PIC 9(04).
+
+         01 DAY-TABLE.
+           05 DAY-ENTRY OCCURS 400 TIMES.
+             10 DAY-SESSION-ID      PIC X(08).
+             10 DAY-DATE            PIC 9(08).
+             10 DAY-FOCUS-MINUTES   PIC 9(07).
+             10 DAY-PAUSE-MINUTES   PIC 9(07).
+             10 DAY-FOCUS-CYCLES    PIC 9(05).
+             10 DAY-SHORT-PAUSES    PIC 9(05).
+             10 DAY-LONG-PAUSES     PIC 9(05).
+
+         01 WEEK-TABLE.
+           05 WEEK-ENTRY OCCURS 120 TIMES.
+             10 WEEK-SESSION-ID     PIC X(08).
+             10 WEEK-START-DATE     PIC 9(08).
+             10 WEEK-FOCUS-MINUTES  PIC 9(07).
+             10 WEEK-PAUSE-MINUTES  PIC 9(07).
+             10 WEEK-FOCUS-CYCLES   PIC 9(05).
+             10 WEEK-SHORT-PAUSES   PIC 9(05).
+             10 WEEK-LONG-PAUSES    PIC 9(05).
+
+         01 TASK-TABLE.
+           05 TASK-ENTRY OCCURS 500 TIMES.
+             10 TASK-SESSION-ID     PIC X(08).
+             10 TASK-CODE-ENTRY     PIC X(10).
+             10 TASK-DATE           PIC 9(08).
+             10 TASK-FOCUS-MINUTES  PIC 9(07).
+
+         01 DAY-LINE.
+           05 FILLER            PIC X(06) VALUE "DAY  ".
+           05 DL-SESSION-ID      PIC X(08).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 DL-DATE            PIC 9999/99/99.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE "focus minutes: ".
+           05 DL-FOCUS-MINUTES   PIC ZZZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE "pause minutes: ".
+           05 DL-PAUSE-MINUTES   PIC ZZZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE "focus cycles:  ".
+           05 DL-FOCUS-CYCLES    PIC ZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(08) VALUE "short: ".
+           05 DL-SHORT-PAUSES    PIC ZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "long: ".
+           05 DL-LONG-PAUSES     PIC ZZZZ9.
+
+         01 WEEK-LINE.
+           05 FILLER            PIC X(06) VALUE "WEEK ".
+           05 WL-SESSION-ID      PIC X(08).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WL-START-DATE      PIC 9999/99/99.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE "focus minutes: ".
+           05 WL-FOCUS-MINUTES   PIC ZZZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE "pause minutes: ".
+           05 WL-PAUSE-MINUTES   PIC ZZZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE "focus cycles:  ".
+           05 WL-FOCUS-CYCLES    PIC ZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(08) VALUE "short: ".
+           05 WL-SHORT-PAUSES    PIC ZZZZ9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "long: ".
+           05 WL-LONG-PAUSES     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+         PERFORM initialize-report
+         PERFORM build-summary-tables
+         PERFORM write-daily-report
+         PERFORM write-weekly-report
+         PERFORM write-chargeback-csv
+         PERFORM finish-run.
+         STOP RUN.
+
+       initialize-report.
+         MOVE 0 TO DAY-COUNT
+         MOVE 0 TO WEEK-COUNT
+         MOVE 0 TO TASK-COUNT
+         MOVE "N" TO EOF-SW
+         OPEN INPUT LOG-FILE
+         OPEN OUTPUT REPORT-FILE
+         OPEN OUTPUT CHARGEBACK-FILE.
+
+       finish-run.
+         CLOSE LOG-FILE
+         CLOSE REPORT-FILE
+         CLOSE CHARGEBACK-FILE.
+
+       read-log-record.
+         READ LOG-FILE
+           AT END
+             MOVE "Y" TO EOF-SW
+         END-READ.
+
+       build-summary-tables.
+         PERFORM read-log-record
+         PERFORM UNTIL END-OF-LOG
+           IF LOG-IS-FOCUS OR LOG-IS-SHORT-PAUSE OR LOG-IS-LONG-PAUSE
+             PERFORM accumulate-day THRU accumulate-day-exit
+             PERFORM accumulate-week THRU accumulate-week-exit
+           END-IF
+           IF LOG-IS-FOCUS
+             PERFORM accumulate-task THRU accumulate-task-exit
+           END-IF
+           PERFORM read-log-record
+         END-PERFORM.
+
+       accumulate-day.
+         MOVE "N" TO FOUND-SW
+         MOVE 1 TO DAY-IDX
+         PERFORM UNTIL DAY-IDX > DAY-COUNT OR ENTRY-FOUND
+           IF DAY-SESSION-ID (DAY-IDX) = LOG-SESSION-ID
+               AND DAY-DATE (DAY-IDX) = LOG-END-DATE
+             MOVE "Y" TO FOUND-SW
+           ELSE
+             ADD 1 TO DAY-IDX
+           END-IF
+         END-PERFORM
+         IF NOT ENTRY-FOUND
+           IF DAY-COUNT < 400
+             ADD 1 TO DAY-COUNT
+             MOVE DAY-COUNT TO DAY-IDX
+             MOVE LOG-SESSION-ID TO DAY-SESSION-ID (DAY-IDX)
+             MOVE LOG-END-DATE TO DAY-DATE (DAY-IDX)
+             MOVE 0 TO DAY-FOCUS-MINUTES (DAY-IDX)
+             MOVE 0 TO DAY-PAUSE-MINUTES (DAY-IDX)
+             MOVE 0 TO DAY-FOCUS-CYCLES (DAY-IDX)
+             MOVE 0 TO DAY-SHORT-PAUSES (DAY-IDX)
+             MOVE 0 TO DAY-LONG-PAUSES (DAY-IDX)
+           ELSE
+             DISPLAY "pomorpt: day table full, some records skipped"
+             GO TO accumulate-day-exit
+           END-IF
+         END-IF
+         IF LOG-IS-FOCUS
+           ADD 1 TO DAY-FOCUS-CYCLES (DAY-IDX)
+         END-IF
+         IF LOG-IS-SHORT-PAUSE
+           ADD 1 TO DAY-SHORT-PAUSES (DAY-IDX)
+         END-IF
+         IF LOG-IS-LONG-PAUSE
+           ADD 1 TO DAY-LONG-PAUSES (DAY-IDX)
+         END-IF
+         IF LOG-IS-FOCUS
+           ADD LOG-DURATION-MINUTES TO DAY-FOCUS-MINUTES (DAY-IDX)
+         END-IF
+         IF LOG-IS-SHORT-PAUSE OR LOG-IS-LONG-PAUSE
+           ADD LOG-DURATION-MINUTES TO DAY-PAUSE-MINUTES (DAY-IDX)
+         END-IF.
+       accumulate-day-exit.
+         EXIT.
+
+       accumulate-week.
+         COMPUTE JULIAN-DAY-WORK =
+           FUNCTION INTEGER-OF-DATE (LOG-END-DATE)
+         COMPUTE WEEK-NUMBER-WORK =
+           FUNCTION MOD (JULIAN-DAY-WORK 7)
+         COMPUTE JULIAN-DAY-WORK = JULIAN-DAY-WORK - WEEK-NUMBER-WORK
+         COMPUTE WEEK-START-DATE-WORK =
+           FUNCTION DATE-OF-INTEGER (JULIAN-DAY-WORK)
+
+         MOVE "N" TO FOUND-SW
+         MOVE 1 TO WEEK-IDX
+         PERFORM UNTIL WEEK-IDX > WEEK-COUNT OR ENTRY-FOUND
+           IF WEEK-SESSION-ID (WEEK-IDX) = LOG-SESSION-ID
+               AND WEEK-START-DATE (WEEK-IDX) = WEEK-START-DATE-WORK
+             MOVE "Y" TO FOUND-SW
+           ELSE
+             ADD 1 TO WEEK-IDX
+           END-IF
+         END-PERFORM
+         IF NOT ENTRY-FOUND
+           IF WEEK-COUNT < 120
+             ADD 1 TO WEEK-COUNT
+             MOVE WEEK-COUNT TO WEEK-IDX
+             MOVE LOG-SESSION-ID TO WEEK-SESSION-ID (WEEK-IDX)
+             MOVE WEEK-START-DATE-WORK TO WEEK-START-DATE (WEEK-IDX)
+             MOVE 0 TO WEEK-FOCUS-MINUTES (WEEK-IDX)
+             MOVE 0 TO WEEK-PAUSE-MINUTES (WEEK-IDX)
+             MOVE 0 TO WEEK-FOCUS-CYCLES (WEEK-IDX)
+             MOVE 0 TO WEEK-SHORT-PAUSES (WEEK-IDX)
+             MOVE 0 TO WEEK-LONG-PAUSES (WEEK-IDX)
+           ELSE
+             DISPLAY "pomorpt: week table full, some records skipped"
+             GO TO accumulate-week-exit
+           END-IF
+         END-IF
+         IF LOG-IS-FOCUS
+           ADD 1 TO WEEK-FOCUS-CYCLES (WEEK-IDX)
+         END-IF
+         IF LOG-IS-SHORT-PAUSE
+           ADD 1 TO WEEK-SHORT-PAUSES (WEEK-IDX)
+         END-IF
+         IF LOG-IS-LONG-PAUSE
+           ADD 1 TO WEEK-LONG-PAUSES (WEEK-IDX)
+         END-IF
+         IF LOG-IS-FOCUS
+           ADD LOG-DURATION-MINUTES TO WEEK-FOCUS-MINUTES (WEEK-IDX)
+         END-IF
+         IF LOG-IS-SHORT-PAUSE OR LOG-IS-LONG-PAUSE
+           ADD LOG-DURATION-MINUTES TO WEEK-PAUSE-MINUTES (WEEK-IDX)
+         END-IF.
+       accumulate-week-exit.
+         EXIT.
+
+       accumulate-task.
+      * one row per task-code/day, for the chargeback export
+         MOVE "N" TO FOUND-SW
+         MOVE 1 TO TASK-IDX
+         PERFORM UNTIL TASK-IDX > TASK-COUNT OR ENTRY-FOUND
+           IF TASK-SESSION-ID (TASK-IDX) = LOG-SESSION-ID
+               AND TASK-CODE-ENTRY (TASK-IDX) = LOG-TASK-CODE
+               AND TASK-DATE (TASK-IDX) = LOG-END-DATE
+             MOVE "Y" TO FOUND-SW
+           ELSE
+             ADD 1 TO TASK-IDX
+           END-IF
+         END-PERFORM
+         IF NOT ENTRY-FOUND
+           IF TASK-COUNT < 500
+             ADD 1 TO TASK-COUNT
+             MOVE TASK-COUNT TO TASK-IDX
+             MOVE LOG-SESSION-ID TO TASK-SESSION-ID (TASK-IDX)
+             MOVE LOG-TASK-CODE TO TASK-CODE-ENTRY (TASK-IDX)
+             MOVE LOG-END-DATE TO TASK-DATE (TASK-IDX)
+             MOVE 0 TO TASK-FOCUS-MINUTES (TASK-IDX)
+           ELSE
+             DISPLAY "pomorpt: task table full, some records skipped"
+             GO TO accumulate-task-exit
+           END-IF
+         END-IF
+         ADD LOG-DURATION-MINUTES TO TASK-FOCUS-MINUTES (TASK-IDX).
+       accumulate-task-exit.
+         EXIT.
+
+       write-chargeback-csv.
+         MOVE "TASK-CODE,DATE,FOCUS-MINUTES,SESSION-ID"
+           TO CHARGEBACK-RECORD
+         WRITE CHARGEBACK-RECORD
+         MOVE 1 TO TASK-IDX
+         PERFORM UNTIL TASK-IDX > TASK-COUNT
+           MOVE SPACES TO CHARGEBACK-RECORD
+           STRING FUNCTION TRIM (TASK-CODE-ENTRY (TASK-IDX))
+               DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             TASK-DATE (TASK-IDX) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             TASK-FOCUS-MINUTES (TASK-IDX) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             FUNCTION TRIM (TASK-SESSION-ID (TASK-IDX))
+               DELIMITED BY SIZE
+             INTO CHARGEBACK-RECORD
+           WRITE CHARGEBACK-RECORD
+           ADD 1 TO TASK-IDX
+         END-PERFORM.
+
+       write-daily-report.
+         MOVE 1 TO DAY-IDX
+         PERFORM UNTIL DAY-IDX > DAY-COUNT
+           MOVE DAY-SESSION-ID (DAY-IDX) TO DL-SESSION-ID
+           MOVE DAY-DATE (DAY-IDX) TO DL-DATE
+           MOVE DAY-FOCUS-MINUTES (DAY-IDX) TO DL-FOCUS-MINUTES
+           MOVE DAY-PAUSE-MINUTES (DAY-IDX) TO DL-PAUSE-MINUTES
+           MOVE DAY-FOCUS-CYCLES (DAY-IDX) TO DL-FOCUS-CYCLES
+           MOVE DAY-SHORT-PAUSES (DAY-IDX) TO DL-SHORT-PAUSES
+           MOVE DAY-LONG-PAUSES (DAY-IDX) TO DL-LONG-PAUSES
+           WRITE REPORT-RECORD FROM DAY-LINE
+           ADD 1 TO DAY-IDX
+         END-PERFORM.
+
+       write-weekly-report.
+         MOVE 1 TO WEEK-IDX
+         PERFORM UNTIL WEEK-IDX > WEEK-COUNT
+           MOVE WEEK-SESSION-ID (WEEK-IDX) TO WL-SESSION-ID
+           MOVE WEEK-START-DATE (WEEK-IDX) TO WL-START-DATE
+           MOVE WEEK-FOCUS-MINUTES (WEEK-IDX) TO WL-FOCUS-MINUTES
+           MOVE WEEK-PAUSE-MINUTES (WEEK-IDX) TO WL-PAUSE-MINUTES
+           MOVE WEEK-FOCUS-CYCLES (WEEK-IDX) TO WL-FOCUS-CYCLES
+           MOVE WEEK-SHORT-PAUSES (WEEK-IDX) TO WL-SHORT-PAUSES
+           MOVE WEEK-LONG-PAUSES (WEEK-IDX) TO WL-LONG-PAUSES
+           WRITE REPORT-RECORD FROM WEEK-LINE
+           ADD 1 TO WEEK-IDX
+         END-PERFORM.
