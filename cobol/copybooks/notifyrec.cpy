@@ -0,0 +1,10 @@
+      * one record per run-p/pause transition, appended for an
+      * external watcher script to pick up and fire the actual
+      * desktop notification or bell - COBOL does not own that part
+           05 NOTIFY-SESSION-ID  PIC X(08).
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 NOTIFY-DATE   PIC 9(08).
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 NOTIFY-TIME   PIC 9(08).
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 NOTIFY-EVENT  PIC X(11).
