@@ -0,0 +1,22 @@
+      * one record per run-p/pause call, appended to the session log
+      * (line sequential, so it can be tailed or opened in a text editor)
+           05 LOG-SESSION-ID        PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-CYCLE-TYPE        PIC X(11).
+             88 LOG-IS-FOCUS         VALUE "FOCUS      ".
+             88 LOG-IS-SHORT-PAUSE   VALUE "SHORT-PAUSE".
+             88 LOG-IS-LONG-PAUSE    VALUE "LONG-PAUSE ".
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-TASK-CODE         PIC X(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-START-DATE        PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-START-TIME        PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-END-DATE          PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-END-TIME          PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-COUNT-RUN         PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-DURATION-MINUTES  PIC 9(05).
