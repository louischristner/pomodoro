@@ -0,0 +1,7 @@
+      * one record per named session/calendar day - so a kill or crash
+      * does not reset that day's cadence back to zero, while still
+      * letting the count (and the daily target) start over each day
+           05 CKPT-KEY.
+             10 CKPT-SESSION-ID    PIC X(08).
+             10 CKPT-DATE          PIC 9(08).
+           05 CKPT-COUNT-RUN       PIC 9(08).
