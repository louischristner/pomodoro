@@ -0,0 +1,9 @@
+      * one line parameter card - focus/short-pause/long-pause minutes
+      * and the cycle count between long pauses, space separated
+           05 CONFIG-FOCUS-MINUTES        PIC 9(03).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 CONFIG-SHORT-PAUSE-MINUTES  PIC 9(03).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 CONFIG-LONG-PAUSE-MINUTES   PIC 9(03).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 CONFIG-CYCLE-MOD            PIC 9(02).
