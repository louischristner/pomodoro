@@ -0,0 +1,8 @@
+      * one record per session-id/calendar day - accumulates completed
+      * focus cycles and focus minutes across every invocation, not
+      * just the current one
+           05 HIST-KEY.
+             10 HIST-SESSION-ID      PIC X(08).
+             10 HIST-DATE            PIC 9(08).
+           05 HIST-FOCUS-CYCLES    PIC 9(05).
+           05 HIST-FOCUS-MINUTES   PIC 9(07).
